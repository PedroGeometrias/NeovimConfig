@@ -0,0 +1,12 @@
+000100      *----------------------------------------------------------------*
+000200      * AUDTREC - AUDIT TRAIL RECORD LAYOUT                            *
+000300      * ONE RECORD PER CHANGE TO WS-VAR1/WS-VAR2, WRITTEN BY BOTH THE  *
+000400      * BATCH UPDATE PROGRAM AND THE ONLINE MAINTENANCE TRANSACTION.   *
+000500      *----------------------------------------------------------------*
+000600       01  AUDIT-RECORD.
+000700           05  AUD-TIMESTAMP           PIC X(16).
+000800           05  AUD-RUN-ID              PIC X(08).
+000900           05  AUD-VAR1                PIC X(10).
+001000           05  AUD-OLD-VAR2            PIC 9(05).
+001100           05  AUD-NEW-VAR2            PIC 9(05).
+001200           05  AUD-SOURCE              PIC X(08).
