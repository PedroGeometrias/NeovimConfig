@@ -0,0 +1,9 @@
+000100      *----------------------------------------------------------------*
+000200      * MSTRREC - MASTER FILE RECORD LAYOUT                            *
+000300      * KEYED ON MSTR-VAR1.  SHARED BY THE BATCH UPDATE PROGRAM AND    *
+000400      * THE ONLINE MAINTENANCE TRANSACTION SO BOTH SEE ONE DEFINITION. *
+000500      *----------------------------------------------------------------*
+000600       01  MASTER-RECORD.
+000700           05  MSTR-VAR1               PIC X(10).
+000800           05  MSTR-VAR2               PIC 9(05).
+000900           05  FILLER                  PIC X(05).
