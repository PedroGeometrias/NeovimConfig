@@ -1,27 +1,649 @@
-       IDENTIFICATION DIVISION.
-       
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       AUTHOR. PEDRO DE OLIVEIRA HARO.
-       DATE-WRITTEN. CURRENT-DATE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. YOUR-MACHINE-TYPE.
-       OBJECT-COMPUTER. YOUR-MACHINE-TYPE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-VARIABLES.
-          05 WS-VAR1 PIC
-              X(10).                                                    
-          05 WS-VAR2 PIC 9(5).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-          DISPLAY 'Hello, world!'.
-          MOVE 'COBOL' TO WS-VAR1.
-          MOVE 12345 TO WS-VAR2.
-          DISPLAY 'WS-VAR1: ' WS-VAR1.
-          DISPLAY 'WS-VAR2: ' WS-VAR2.
-          STOP RUN.
-
+000100       IDENTIFICATION DIVISION.
+000200
+000300       PROGRAM-ID. YOUR-PROGRAM-NAME.
+000400       AUTHOR. PEDRO DE OLIVEIRA HARO.
+000500       INSTALLATION. DATA PROCESSING.
+000600       DATE-WRITTEN. CURRENT-DATE.
+000700       DATE-COMPILED.
+000800
+000900      *----------------------------------------------------------------*
+001000      * MODIFICATION HISTORY                                           *
+001100      *----------------------------------------------------------------*
+001200      * DATE       INIT  DESCRIPTION                                   *
+001300      * ---------- ----  --------------------------------------------- *
+001400      * 2026-08-08 JHM   ADDED TRANS-IN TRANSACTION FILE INPUT,         *
+001500      *                  REPLACING THE HARD-CODED MOVE STATEMENTS SO   *
+001600      *                  THE PROGRAM LOOPS OVER A FULL DAY'S BATCH.    *
+001700      * 2026-08-08 JHM   ADDED FORMATTED PRINT REPORT WITH PAGE/COLUMN  *
+001800      *                  HEADERS AND A CONTROL-TOTAL LINE.              *
+001900      * 2026-08-08 JHM   ADDED EXCEPTION FILE AND VALIDATION OF WS-VAR2  *
+002000      *                  SO A BAD RECORD NO LONGER ABENDS THE RUN.       *
+002100      * 2026-08-08 JHM   ADDED CHECKPOINT/RESTART PROCESSING KEYED ON    *
+002200      *                  WS-VAR1.                                       *
+002300      * 2026-08-08 JHM   CONVERTED MASTER UPDATE FROM A FLAT WORKING-    *
+002400      *                  STORAGE FIELD TO AN INDEXED MASTER FILE KEYED   *
+002500      *                  ON MSTR-VAR1, ADDED OR CHANGED PER TRANSACTION.  *
+002600      * 2026-08-08 JHM   ADDED A TRAILER RECORD ON TRANS-IN CARRYING THE  *
+002700      *                  EXPECTED RECORD COUNT AND CONTROL TOTAL, AND     *
+002800      *                  RECONCILE AGAINST IT AT END OF RUN.              *
+002900      * 2026-08-08 JHM   WRITE AN AUDIT RECORD FOR EVERY ADD OR CHANGE TO  *
+003000      *                  WS-VAR1/WS-VAR2 ON THE MASTER FILE.              *
+003100      * 2026-08-08 JHM   ADDED A DOWNSTREAM EXTRACT FILE OF EVERY         *
+003200      *                  SUCCESSFULLY PROCESSED RECORD.                   *
+003300      *----------------------------------------------------------------*
+003400
+003500       ENVIRONMENT DIVISION.
+003600       CONFIGURATION SECTION.
+003700       SOURCE-COMPUTER. YOUR-MACHINE-TYPE.
+003800       OBJECT-COMPUTER. YOUR-MACHINE-TYPE.
+003900
+004000       INPUT-OUTPUT SECTION.
+004100       FILE-CONTROL.
+004200           SELECT TRANS-IN ASSIGN TO TRANSIN
+004300               ORGANIZATION IS SEQUENTIAL
+004400               FILE STATUS IS WS-TRANS-STATUS.
+004500
+004600           SELECT REPORT-OUT ASSIGN TO RPTOUT
+004700               ORGANIZATION IS SEQUENTIAL
+004800               FILE STATUS IS WS-REPORT-STATUS.
+004900
+005000           SELECT EXCEPT-OUT ASSIGN TO EXCPOUT
+005100               ORGANIZATION IS SEQUENTIAL
+005200               FILE STATUS IS WS-EXCEPT-STATUS.
+005300
+005400           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFIL
+005500               ORGANIZATION IS SEQUENTIAL
+005600               FILE STATUS IS WS-CKPT-STATUS.
+005700
+005800           SELECT MASTER-FILE ASSIGN TO MASTFILE
+005900               ORGANIZATION IS INDEXED
+006000               ACCESS MODE IS DYNAMIC
+006100               RECORD KEY IS MSTR-VAR1
+006200               FILE STATUS IS WS-MASTER-STATUS.
+006300
+006400           SELECT AUDIT-OUT ASSIGN TO AUDTOUT
+006500               ORGANIZATION IS SEQUENTIAL
+006600               FILE STATUS IS WS-AUDIT-STATUS.
+006700
+006800           SELECT EXTRACT-OUT ASSIGN TO XTRCOUT
+006900               ORGANIZATION IS SEQUENTIAL
+007000               FILE STATUS IS WS-EXTRACT-STATUS.
+007100
+007200
+007300       DATA DIVISION.
+007400       FILE SECTION.
+007500
+007600      *----------------------------------------------------------------*
+007700      * TRANS-IN CARRIES A FULL DAY'S BATCH OF TRANSACTION RECORDS,    *
+007800      * ONE PER WS-VARIABLES CODE/AMOUNT PAIR.                         *
+007900      *----------------------------------------------------------------*
+008000       FD  TRANS-IN
+008100           RECORDING MODE IS F.
+008200       01  TRANS-DETAIL-RECORD.
+008300           05  TR-REC-TYPE             PIC X(01).
+008400               88  TR-DETAIL-REC               VALUE 'D'.
+008500               88  TR-TRAILER-REC              VALUE 'T'.
+008600           05  TR-VAR1                 PIC X(10).
+008700           05  TR-VAR2                 PIC 9(05).
+008800           05  TR-VAR2-ALPHA REDEFINES TR-VAR2
+008900                                       PIC X(05).
+009000           05  FILLER                  PIC X(04).
+009100
+009200       01  TRANS-TRAILER-RECORD.
+009300           05  TRT-REC-TYPE            PIC X(01).
+009400           05  TRT-EXPECTED-RECS       PIC 9(07).
+009500           05  TRT-EXPECTED-TOTAL      PIC 9(09).
+009600           05  FILLER                  PIC X(03).
+009700
+009800      *----------------------------------------------------------------*
+009900      * REPORT-OUT - PRINT REPORT WITH PAGE HEADERS AND CONTROL TOTAL  *
+010000      *----------------------------------------------------------------*
+010100       FD  REPORT-OUT
+010200           RECORDING MODE IS F.
+010300       01  REPORT-LINE                 PIC X(80).
+010400
+010500      *----------------------------------------------------------------*
+010600      * EXCEPT-OUT - REJECTED RECORDS, ORIGINAL DATA PLUS REASON CODE  *
+010700      *----------------------------------------------------------------*
+010800       FD  EXCEPT-OUT
+010900           RECORDING MODE IS F.
+011000       01  EXCEPT-RECORD.
+011100           05  EXR-VAR1                PIC X(10).
+011200           05  EXR-VAR2-RAW            PIC X(05).
+011300           05  EXR-REASON-CODE         PIC X(02).
+011400           05  EXR-REASON-TEXT         PIC X(30).
+011500
+011600      *----------------------------------------------------------------*
+011700      * CHECKPOINT-FILE - SINGLE-RECORD RESTART CONTROL FILE           *
+011800      *----------------------------------------------------------------*
+011900       FD  CHECKPOINT-FILE
+012000           RECORDING MODE IS F.
+012100       01  CHECKPOINT-RECORD.
+012200           05  CKP-LAST-KEY            PIC X(10).
+012300           05  CKP-RECS-READ           PIC 9(07).
+012400           05  CKP-RECS-PROCESSED      PIC 9(07).
+012500           05  CKP-RECS-REJECTED       PIC 9(07).
+012600           05  CKP-CONTROL-TOTAL       PIC 9(09).
+012700           05  CKP-RUN-ID              PIC X(08).
+012800
+012900      *----------------------------------------------------------------*
+013000      * MASTER-FILE - ONE RECORD PER WS-VAR1, ADDED OR UPDATED FROM    *
+013100      * EACH VALID TRANSACTION.                                        *
+013200      *----------------------------------------------------------------*
+013300       FD  MASTER-FILE.
+013400           COPY MSTRREC.
+013500
+013600      *----------------------------------------------------------------*
+013700      * AUDIT-OUT - HISTORY OF EVERY ADD OR CHANGE TO WS-VAR1/WS-VAR2, *
+013800      * ACCUMULATED ACROSS RUNS.                                       *
+013900      *----------------------------------------------------------------*
+014000       FD  AUDIT-OUT
+014100           RECORDING MODE IS F.
+014200           COPY AUDTREC.
+014300
+014400      *----------------------------------------------------------------*
+014500      * EXTRACT-OUT - ONE RECORD PER SUCCESSFULLY PROCESSED            *
+014600      * TRANSACTION, FOR PICKUP BY DOWNSTREAM SYSTEMS.                 *
+014700      *----------------------------------------------------------------*
+014800       FD  EXTRACT-OUT
+014900           RECORDING MODE IS F.
+015000       01  EXTRACT-RECORD.
+015100           05  EXT-VAR1                PIC X(10).
+015200           05  EXT-VAR2                PIC 9(05).
+015300           05  FILLER                  PIC X(05).
+015400
+015500       WORKING-STORAGE SECTION.
+015600
+015700       01  WS-VARIABLES.
+015800           05  WS-VAR1                 PIC X(10).
+015900           05  WS-VAR2                 PIC 9(05).
+016000           05  WS-VAR2-ALPHA REDEFINES WS-VAR2
+016100                                       PIC X(05).
+016200
+016300       77  WS-TRANS-STATUS             PIC X(02).
+016400       77  WS-REPORT-STATUS            PIC X(02).
+016500       77  WS-EXCEPT-STATUS            PIC X(02).
+016600       77  WS-CKPT-STATUS              PIC X(02).
+016700       77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+016800           88  WS-EOF                          VALUE 'Y'.
+016900       77  WS-RESTART-SW               PIC X(01) VALUE 'N'.
+017000           88  WS-RESTART-ACTIVE               VALUE 'Y'.
+017100       77  WS-SKIP-SW                  PIC X(01) VALUE 'N'.
+017200           88  WS-SKIP-RECORD                  VALUE 'Y'.
+017300       77  WS-VALID-SW                 PIC X(01) VALUE 'Y'.
+017400           88  WS-VALID                        VALUE 'Y'.
+017500           88  WS-INVALID                      VALUE 'N'.
+017600       77  WS-RECS-PROCESSED           PIC 9(07) COMP VALUE ZERO.
+017700       77  WS-RECS-REJECTED            PIC 9(07) COMP VALUE ZERO.
+017800       77  WS-CONTROL-TOTAL            PIC 9(09) COMP VALUE ZERO.
+017900       77  WS-LINE-COUNT               PIC 9(02) COMP VALUE ZERO.
+018000       77  WS-PAGE-COUNT               PIC 9(03) COMP VALUE ZERO.
+018100       77  WS-MAX-LINES-PER-PAGE       PIC 9(02) VALUE 50.
+018200       77  WS-REASON-CODE              PIC X(02) VALUE SPACES.
+018300       77  WS-REASON-TEXT              PIC X(30) VALUE SPACES.
+018400       77  WS-CHECKPOINT-INTRVL        PIC 9(05) VALUE 100.
+018500       77  WS-CHECKPOINT-REM           PIC 9(05) COMP VALUE ZERO.
+018600       77  WS-CHECKPOINT-QUOT          PIC 9(07) COMP VALUE ZERO.
+018700       77  WS-RUN-ID                   PIC X(08) VALUE SPACES.
+018800       77  WS-MASTER-STATUS            PIC X(02).
+018900       77  WS-RECS-ADDED               PIC 9(07) COMP VALUE ZERO.
+019000       77  WS-RECS-CHANGED             PIC 9(07) COMP VALUE ZERO.
+019100       77  WS-EXPECTED-RECS            PIC 9(07) COMP VALUE ZERO.
+019200       77  WS-EXPECTED-TOTAL           PIC 9(09) COMP VALUE ZERO.
+019300       77  WS-RECON-SW                 PIC X(01) VALUE 'Y'.
+019400           88  WS-RECON-OK                     VALUE 'Y'.
+019500           88  WS-RECON-BAD                    VALUE 'N'.
+019600       77  WS-AUDIT-STATUS             PIC X(02).
+019700       77  WS-OLD-VAR2                 PIC 9(05) VALUE ZERO.
+019800       77  WS-EXTRACT-STATUS           PIC X(02).
+019900       77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+020000       77  WS-RESTART-SKIP-COUNT       PIC 9(07) COMP VALUE ZERO.
+020100
+020200      *----------------------------------------------------------------*
+020300      * TIMESTAMP WORK AREA                                            *
+020400      *----------------------------------------------------------------*
+020500       01  WS-TIMESTAMP-WORK.
+020600           05  WS-CURRENT-DATE         PIC 9(08).
+020700           05  WS-CURRENT-TIME         PIC 9(08).
+020800
+020900      *----------------------------------------------------------------*
+021000      * PRINT REPORT LINES                                             *
+021100      *----------------------------------------------------------------*
+021200       01  RPT-HEADING-LINE-1.
+021300           05  FILLER                  PIC X(01) VALUE ' '.
+021400           05  FILLER                  PIC X(20) VALUE
+021500               'DAILY VAR PROCESSING'.
+021600           05  FILLER                  PIC X(10) VALUE SPACES.
+021700           05  RHL1-PAGE-LIT           PIC X(05) VALUE 'PAGE '.
+021800           05  RHL1-PAGE-NO            PIC ZZ9.
+021900           05  FILLER                  PIC X(41) VALUE SPACES.
+022000
+022100       01  RPT-HEADING-LINE-2.
+022200           05  FILLER                  PIC X(01) VALUE ' '.
+022300           05  FILLER                  PIC X(10) VALUE 'VAR1'.
+022400           05  FILLER                  PIC X(10) VALUE 'VAR2'.
+022500           05  FILLER                  PIC X(59) VALUE SPACES.
+022600
+022700       01  RPT-DETAIL-LINE.
+022800           05  FILLER                  PIC X(01) VALUE ' '.
+022900           05  RDL-VAR1                PIC X(10).
+023000           05  FILLER                  PIC X(02) VALUE SPACES.
+023100           05  RDL-VAR2                PIC ZZZZ9.
+023200           05  FILLER                  PIC X(62) VALUE SPACES.
+023300
+023400       01  RPT-TOTAL-LINE.
+023500           05  FILLER                  PIC X(01) VALUE ' '.
+023600           05  FILLER                  PIC X(20) VALUE
+023700               'RECORDS REJECTED....'.
+023800           05  RTL-RECS-REJECTED       PIC ZZZZZZ9.
+023900           05  FILLER                  PIC X(52) VALUE SPACES.
+024000
+024100       01  RPT-TOTAL-LINE-2.
+024200           05  FILLER                  PIC X(01) VALUE ' '.
+024300           05  FILLER                  PIC X(20) VALUE
+024400               'CONTROL TOTAL VAR2..'.
+024500           05  RTL2-CONTROL-TOTAL      PIC ZZZZZZZZ9.
+024600           05  FILLER                  PIC X(50) VALUE SPACES.
+024700
+024800       01  RPT-RECON-LINE.
+024900           05  FILLER                  PIC X(01) VALUE ' '.
+025000           05  FILLER                  PIC X(20) VALUE
+025100               'RECONCILIATION......'.
+025200           05  RRL-RECON-STATUS        PIC X(08).
+025300           05  FILLER                  PIC X(51) VALUE SPACES.
+025400
+025500       PROCEDURE DIVISION.
+025600
+025700      *----------------------------------------------------------------*
+025800      * 0000-MAINLINE                                                  *
+025900      *----------------------------------------------------------------*
+026000       0000-MAINLINE.
+026100           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+026200           PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+026300               UNTIL WS-EOF.
+026400           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+026500           GO TO 9999-EXIT.
+026600
+026700      *----------------------------------------------------------------*
+026800      * 1000-INITIALIZE - OPEN THE TRANSACTION FILE.                   *
+026900      *----------------------------------------------------------------*
+027000       1000-INITIALIZE.
+027100           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+027200           ACCEPT WS-CURRENT-TIME FROM TIME.
+027300           MOVE WS-CURRENT-TIME TO WS-RUN-ID.
+027400           OPEN INPUT TRANS-IN.
+027500           IF WS-TRANS-STATUS NOT = '00'
+027600               DISPLAY 'YOUR-PROGRAM-NAME: UNABLE TO OPEN TRANS-IN, '
+027700                   'STATUS ' WS-TRANS-STATUS
+027800               MOVE 16 TO RETURN-CODE
+027900               GO TO 9999-EXIT
+028000           END-IF.
+028100           PERFORM 1100-RESTART-CHECK THRU 1100-EXIT.
+028200           IF WS-RESTART-ACTIVE
+028300               OPEN EXTEND REPORT-OUT
+028400               OPEN EXTEND EXCEPT-OUT
+028500           ELSE
+028600               OPEN OUTPUT REPORT-OUT
+028700               OPEN OUTPUT EXCEPT-OUT
+028800           END-IF.
+028900           OPEN I-O MASTER-FILE.
+029000           IF WS-MASTER-STATUS NOT = '00'
+029100               DISPLAY 'YOUR-PROGRAM-NAME: UNABLE TO OPEN MASTER-FILE, '
+029200                   'STATUS ' WS-MASTER-STATUS
+029300               MOVE 16 TO RETURN-CODE
+029400               GO TO 9999-EXIT
+029500           END-IF.
+029600           OPEN EXTEND AUDIT-OUT.
+029700           IF WS-AUDIT-STATUS NOT = '00'
+029800               DISPLAY 'YOUR-PROGRAM-NAME: UNABLE TO OPEN AUDIT-OUT, '
+029900                   'STATUS ' WS-AUDIT-STATUS
+030000               MOVE 16 TO RETURN-CODE
+030100               GO TO 9999-EXIT
+030200           END-IF.
+030300           IF WS-RESTART-ACTIVE
+030400               OPEN EXTEND EXTRACT-OUT
+030500           ELSE
+030600               OPEN OUTPUT EXTRACT-OUT
+030700           END-IF.
+030800           IF WS-EXTRACT-STATUS NOT = '00'
+030900               DISPLAY 'YOUR-PROGRAM-NAME: UNABLE TO OPEN EXTRACT-OUT, '
+031000                   'STATUS ' WS-EXTRACT-STATUS
+031100               MOVE 16 TO RETURN-CODE
+031200               GO TO 9999-EXIT
+031300           END-IF.
+031400           PERFORM 4100-WRITE-REPORT-HEADERS THRU 4100-EXIT.
+031500       1000-EXIT.
+031600           EXIT.
+031700
+031800      *----------------------------------------------------------------*
+031900      * 1100-RESTART-CHECK - READ PRIOR CHECKPOINT, IF ANY, SO A       *
+032000      * RESTARTED RUN SKIPS DETAIL RECORDS ALREADY POSTED LAST TIME.    *
+032100      *----------------------------------------------------------------*
+032200       1100-RESTART-CHECK.
+032300           OPEN INPUT CHECKPOINT-FILE.
+032400           IF WS-CKPT-STATUS = '00'
+032500               READ CHECKPOINT-FILE
+032600                   AT END
+032700                       CONTINUE
+032800                   NOT AT END
+032900                       IF CKP-RECS-READ > ZERO
+033000                           MOVE CKP-RECS-READ     TO WS-RESTART-SKIP-COUNT
+033100                           MOVE CKP-RECS-PROCESSED TO WS-RECS-PROCESSED
+033200                           MOVE CKP-RECS-REJECTED  TO WS-RECS-REJECTED
+033300                           MOVE CKP-CONTROL-TOTAL  TO WS-CONTROL-TOTAL
+033400                           MOVE 'Y' TO WS-RESTART-SW
+033500                       END-IF
+033600               END-READ
+033700               CLOSE CHECKPOINT-FILE
+033800           END-IF.
+033900       1100-EXIT.
+034000           EXIT.
+034100
+034200      *----------------------------------------------------------------*
+034300      * 2000-PROCESS-TRANSACTIONS - ONE PASS OF THE MAIN PROCESSING    *
+034400      * LOOP, PERFORMED UNTIL TRANS-IN IS EXHAUSTED.                   *
+034500      *----------------------------------------------------------------*
+034600       2000-PROCESS-TRANSACTIONS.
+034700           PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+034800           IF NOT WS-EOF
+034900               PERFORM 2150-CHECK-RESTART-SKIP THRU 2150-EXIT
+035000           END-IF.
+035100           IF NOT WS-EOF AND NOT WS-SKIP-RECORD
+035200               PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT
+035300               IF WS-VALID
+035400                   PERFORM 2600-WRITE-REPORT-DETAIL THRU 2600-EXIT
+035500                   PERFORM 2400-UPDATE-MASTER-FILE THRU 2400-EXIT
+035600                   PERFORM 2700-WRITE-EXTRACT-RECORD THRU 2700-EXIT
+035700               ELSE
+035800                   PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+035900               END-IF
+036000               PERFORM 2800-CHECKPOINT-RECORDS THRU 2800-EXIT
+036100           END-IF.
+036200       2000-EXIT.
+036300           EXIT.
+036400
+036500      *----------------------------------------------------------------*
+036600      * 2100-READ-TRANSACTION - READ ONE RECORD INTO WS-VARIABLES.     *
+036700      *----------------------------------------------------------------*
+036800       2100-READ-TRANSACTION.
+036900           READ TRANS-IN
+037000               AT END
+037100                   MOVE 'Y' TO WS-EOF-SW
+037200           END-READ.
+037300           IF NOT WS-EOF AND TR-TRAILER-REC
+037400               MOVE TRT-EXPECTED-RECS  TO WS-EXPECTED-RECS
+037500               MOVE TRT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+037600               MOVE 'Y' TO WS-EOF-SW
+037700           END-IF.
+037800           IF NOT WS-EOF
+037900               MOVE TR-VAR1       TO WS-VAR1
+038000               MOVE TR-VAR2-ALPHA TO WS-VAR2-ALPHA
+038100               ADD 1 TO WS-RECS-READ
+038200           END-IF.
+038300       2100-EXIT.
+038400           EXIT.
+038500
+038600      *----------------------------------------------------------------*
+038700      * 2150-CHECK-RESTART-SKIP - ON A RESTARTED RUN, SKIP THE FIRST   *
+038800      * WS-RESTART-SKIP-COUNT DETAIL RECORDS ALREADY POSTED LAST RUN,  *
+038900      * COUNTED BY POSITION ON TRANS-IN RATHER THAN BY KEY, SINCE      *
+039000      * TRANS-IN IS NOT GUARANTEED UNIQUE ON WS-VAR1.                  *
+039100      *----------------------------------------------------------------*
+039200       2150-CHECK-RESTART-SKIP.
+039300            MOVE 'N' TO WS-SKIP-SW.
+039400            IF WS-RESTART-ACTIVE
+039500                IF WS-RECS-READ NOT > WS-RESTART-SKIP-COUNT
+039600                    MOVE 'Y' TO WS-SKIP-SW
+039700                ELSE
+039800                    MOVE 'N' TO WS-RESTART-SW
+039900                END-IF
+040000            END-IF.
+040100       2150-EXIT.
+040200            EXIT.
+040300
+040400      *----------------------------------------------------------------*
+040500      * 2200-VALIDATE-RECORD - EDIT WS-VAR2 BEFORE IT IS USED.         *
+040600      *----------------------------------------------------------------*
+040700       2200-VALIDATE-RECORD.
+040800           MOVE 'Y' TO WS-VALID-SW.
+040900           MOVE SPACES TO WS-REASON-CODE.
+041000           MOVE SPACES TO WS-REASON-TEXT.
+041100           IF WS-VAR2-ALPHA NOT NUMERIC
+041200               MOVE 'N'  TO WS-VALID-SW
+041300               MOVE '01' TO WS-REASON-CODE
+041400               MOVE 'WS-VAR2 NOT NUMERIC' TO WS-REASON-TEXT
+041500           ELSE
+041600               IF WS-VAR1 = SPACES
+041700                   MOVE 'N'  TO WS-VALID-SW
+041800                   MOVE '02' TO WS-REASON-CODE
+041900                   MOVE 'WS-VAR1 MISSING' TO WS-REASON-TEXT
+042000               END-IF
+042100           END-IF.
+042200       2200-EXIT.
+042300           EXIT.
+042400
+042500      *----------------------------------------------------------------*
+042600      * 2300-WRITE-EXCEPTION - LOG A REJECTED RECORD AND KEEP GOING.   *
+042700      *----------------------------------------------------------------*
+042800       2300-WRITE-EXCEPTION.
+042900           MOVE WS-VAR1       TO EXR-VAR1.
+043000           MOVE WS-VAR2-ALPHA TO EXR-VAR2-RAW.
+043100           MOVE WS-REASON-CODE TO EXR-REASON-CODE.
+043200           MOVE WS-REASON-TEXT TO EXR-REASON-TEXT.
+043300           WRITE EXCEPT-RECORD.
+043400           ADD 1 TO WS-RECS-REJECTED.
+043500       2300-EXIT.
+043600           EXIT.
+043700
+043800      *----------------------------------------------------------------*
+043900      * 2400-UPDATE-MASTER-FILE - ADD OR CHANGE THE MASTER RECORD FOR  *
+044000      * WS-VAR1, KEYED ACCESS BY MSTR-VAR1.                            *
+044100      *----------------------------------------------------------------*
+044200       2400-UPDATE-MASTER-FILE.
+044300           MOVE WS-VAR1 TO MSTR-VAR1.
+044400           READ MASTER-FILE
+044500               INVALID KEY
+044600                   PERFORM 2420-ADD-MASTER-RECORD THRU 2420-EXIT
+044700               NOT INVALID KEY
+044800                   PERFORM 2440-CHANGE-MASTER-RECORD THRU 2440-EXIT
+044900           END-READ.
+045000       2400-EXIT.
+045100           EXIT.
+045200
+045300      *----------------------------------------------------------------*
+045400      * 2420-ADD-MASTER-RECORD - NO MASTER RECORD EXISTS FOR WS-VAR1   *
+045500      * YET, SO WRITE A NEW ONE.                                       *
+045600      *----------------------------------------------------------------*
+045700       2420-ADD-MASTER-RECORD.
+045800           MOVE ZERO    TO WS-OLD-VAR2.
+045900           MOVE WS-VAR1 TO MSTR-VAR1.
+046000           MOVE WS-VAR2 TO MSTR-VAR2.
+046100           WRITE MASTER-RECORD.
+046200           PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT.
+046300           ADD 1 TO WS-RECS-ADDED.
+046400       2420-EXIT.
+046500           EXIT.
+046600
+046700      *----------------------------------------------------------------*
+046800      * 2440-CHANGE-MASTER-RECORD - A MASTER RECORD ALREADY EXISTS FOR *
+046900      * WS-VAR1, SO REWRITE IT WITH THE NEW WS-VAR2.                   *
+047000      *----------------------------------------------------------------*
+047100       2440-CHANGE-MASTER-RECORD.
+047200           MOVE MSTR-VAR2 TO WS-OLD-VAR2.
+047300           MOVE WS-VAR2   TO MSTR-VAR2.
+047400           REWRITE MASTER-RECORD.
+047500           PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT.
+047600           ADD 1 TO WS-RECS-CHANGED.
+047700       2440-EXIT.
+047800           EXIT.
+047900
+048000      *----------------------------------------------------------------*
+048100      * 2500-WRITE-AUDIT-RECORD - LOG THE OLD AND NEW WS-VAR2 FOR THIS *
+048200      * CHANGE TO WS-VAR1, TIMESTAMPED AT THE MOMENT OF THE WRITE.     *
+048300      *----------------------------------------------------------------*
+048400       2500-WRITE-AUDIT-RECORD.
+048500           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+048600           ACCEPT WS-CURRENT-TIME FROM TIME.
+048700           MOVE WS-TIMESTAMP-WORK TO AUD-TIMESTAMP.
+048800           MOVE WS-RUN-ID         TO AUD-RUN-ID.
+048900           MOVE WS-VAR1           TO AUD-VAR1.
+049000           MOVE WS-OLD-VAR2       TO AUD-OLD-VAR2.
+049100           MOVE WS-VAR2           TO AUD-NEW-VAR2.
+049200           MOVE 'BATCH'           TO AUD-SOURCE.
+049300           WRITE AUDIT-RECORD.
+049400       2500-EXIT.
+049500           EXIT.
+049600
+049700      *----------------------------------------------------------------*
+049800      * 2600-WRITE-REPORT-DETAIL - ONE DETAIL LINE, ROLL CONTROL       *
+049900      * TOTAL, BREAK THE PAGE WHEN FULL.                               *
+050000      *----------------------------------------------------------------*
+050100       2600-WRITE-REPORT-DETAIL.
+050200           ADD WS-VAR2 TO WS-CONTROL-TOTAL.
+050300           ADD 1 TO WS-RECS-PROCESSED.
+050400           MOVE WS-VAR1 TO RDL-VAR1.
+050500           MOVE WS-VAR2 TO RDL-VAR2.
+050600           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+050700               AFTER ADVANCING 1 LINE.
+050800           ADD 1 TO WS-LINE-COUNT.
+050900           IF WS-LINE-COUNT > WS-MAX-LINES-PER-PAGE
+051000               PERFORM 4100-WRITE-REPORT-HEADERS THRU 4100-EXIT
+051100           END-IF.
+051200       2600-EXIT.
+051300           EXIT.
+051400
+051500      *----------------------------------------------------------------*
+051600      * 2700-WRITE-EXTRACT-RECORD - ONE EXTRACT RECORD PER SUCCESSFULLY*
+051700      * PROCESSED TRANSACTION, FOR DOWNSTREAM PICKUP.                  *
+051800      *----------------------------------------------------------------*
+051900       2700-WRITE-EXTRACT-RECORD.
+052000           MOVE WS-VAR1 TO EXT-VAR1.
+052100           MOVE WS-VAR2 TO EXT-VAR2.
+052200           WRITE EXTRACT-RECORD.
+052300       2700-EXIT.
+052400           EXIT.
+052500
+052600      *----------------------------------------------------------------*
+052700      * 2800-CHECKPOINT-RECORDS - EVERY WS-CHECKPOINT-INTRVL RECORDS   *
+052800      * READ, DROP A RESTART CHECKPOINT.                               *
+052900      *----------------------------------------------------------------*
+053000       2800-CHECKPOINT-RECORDS.
+053100           DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTRVL
+053200               GIVING WS-CHECKPOINT-QUOT
+053300               REMAINDER WS-CHECKPOINT-REM.
+053400           IF WS-CHECKPOINT-REM = ZERO
+053500               PERFORM 2850-WRITE-CHECKPOINT THRU 2850-EXIT
+053600           END-IF.
+053700       2800-EXIT.
+053800           EXIT.
+053900
+054000      *----------------------------------------------------------------*
+054100      * 2850-WRITE-CHECKPOINT - REFRESH THE SINGLE-RECORD RESTART      *
+054200      * CONTROL FILE WITH THE COUNTS NEEDED TO RESUME MID-RUN.         *
+054300      *----------------------------------------------------------------*
+054400       2850-WRITE-CHECKPOINT.
+054500           OPEN OUTPUT CHECKPOINT-FILE.
+054600           MOVE WS-VAR1            TO CKP-LAST-KEY.
+054700           MOVE WS-RECS-READ       TO CKP-RECS-READ.
+054800           MOVE WS-RECS-PROCESSED  TO CKP-RECS-PROCESSED.
+054900           MOVE WS-RECS-REJECTED   TO CKP-RECS-REJECTED.
+055000           MOVE WS-CONTROL-TOTAL   TO CKP-CONTROL-TOTAL.
+055100           MOVE WS-RUN-ID          TO CKP-RUN-ID.
+055200           WRITE CHECKPOINT-RECORD.
+055300           CLOSE CHECKPOINT-FILE.
+055400       2850-EXIT.
+055500           EXIT.
+055600
+055700      *----------------------------------------------------------------*
+055800      * 2860-CLEAR-CHECKPOINT - A RUN THAT REACHES THIS POINT READ      *
+055900      * TRANS-IN TO END OF FILE WITHOUT ABENDING, SO THERE IS NO        *
+056000      * MID-RUN POSITION TO RESUME FROM.  LEAVE THE CONTROL FILE        *
+056100      * EMPTY SO TOMORROW'S RUN DOES NOT MISTAKE TODAY'S FINISHED RUN   *
+056200      * FOR AN UNFINISHED ONE.                                          *
+056300      *----------------------------------------------------------------*
+056400       2860-CLEAR-CHECKPOINT.
+056500           OPEN OUTPUT CHECKPOINT-FILE.
+056600           CLOSE CHECKPOINT-FILE.
+056700       2860-EXIT.
+056800           EXIT.
+056900
+057000      *----------------------------------------------------------------*
+057100      * 9000-TERMINATE - CLOSE FILES.                                  *
+057200      *----------------------------------------------------------------*
+057300       9000-TERMINATE.
+057400           PERFORM 3000-RECONCILE THRU 3000-EXIT.
+057500           PERFORM 4300-WRITE-REPORT-TOTALS THRU 4300-EXIT.
+057600           PERFORM 2860-CLEAR-CHECKPOINT THRU 2860-EXIT.
+057700           CLOSE TRANS-IN.
+057800           CLOSE REPORT-OUT.
+057900           CLOSE EXCEPT-OUT.
+058000           CLOSE MASTER-FILE.
+058100           CLOSE AUDIT-OUT.
+058200           CLOSE EXTRACT-OUT.
+058300           DISPLAY 'WS-VAR1: ' WS-VAR1.
+058400           DISPLAY 'WS-VAR2: ' WS-VAR2.
+058500           DISPLAY 'RECORDS REJECTED..: ' WS-RECS-REJECTED.
+058600           DISPLAY 'MASTER RECORDS ADDED: ' WS-RECS-ADDED.
+058700           DISPLAY 'MASTER RECORDS CHANGED: ' WS-RECS-CHANGED.
+058800           DISPLAY 'RECONCILIATION....: ' RRL-RECON-STATUS.
+058900       9000-EXIT.
+059000           EXIT.
+059100
+059200      *----------------------------------------------------------------*
+059300      * 3000-RECONCILE - COMPARE THE TOTAL DETAIL RECORDS ACTUALLY     *
+059400      * READ (PROCESSED PLUS REJECTED, INCLUDING ANY CARRIED FORWARD   *
+059500      * FROM A RESTARTED RUN) AND THE CONTROL TOTAL AGAINST THE        *
+059600      * COUNTS CARRIED ON THE TRAILER RECORD.                          *
+059700      *----------------------------------------------------------------*
+059800       3000-RECONCILE.
+059900           MOVE 'Y' TO WS-RECON-SW.
+060000           IF WS-RECS-PROCESSED + WS-RECS-REJECTED NOT = WS-EXPECTED-RECS
+060100               MOVE 'N' TO WS-RECON-SW
+060200           END-IF.
+060300           IF WS-CONTROL-TOTAL NOT = WS-EXPECTED-TOTAL
+060400               MOVE 'N' TO WS-RECON-SW
+060500           END-IF.
+060600           IF WS-RECON-OK
+060700               MOVE 'BALANCED' TO RRL-RECON-STATUS
+060800           ELSE
+060900               MOVE 'OUT-BAL ' TO RRL-RECON-STATUS
+061000               MOVE 8 TO RETURN-CODE
+061100           END-IF.
+061200       3000-EXIT.
+061300           EXIT.
+061400
+061500      *----------------------------------------------------------------*
+061600      * 4100-WRITE-REPORT-HEADERS - NEW PAGE, PAGE/COLUMN HEADINGS.    *
+061700      *----------------------------------------------------------------*
+061800       4100-WRITE-REPORT-HEADERS.
+061900           ADD 1 TO WS-PAGE-COUNT.
+062000           MOVE WS-PAGE-COUNT TO RHL1-PAGE-NO.
+062100           WRITE REPORT-LINE FROM RPT-HEADING-LINE-1
+062200               AFTER ADVANCING PAGE.
+062300           WRITE REPORT-LINE FROM RPT-HEADING-LINE-2
+062400               AFTER ADVANCING 2 LINES.
+062500           MOVE ZERO TO WS-LINE-COUNT.
+062600       4100-EXIT.
+062700           EXIT.
+062800
+062900      *----------------------------------------------------------------*
+063000      * 4300-WRITE-REPORT-TOTALS - FINAL CONTROL-TOTAL LINE.           *
+063100      *----------------------------------------------------------------*
+063200       4300-WRITE-REPORT-TOTALS.
+063300           MOVE WS-RECS-REJECTED TO RTL-RECS-REJECTED.
+063400           WRITE REPORT-LINE FROM RPT-TOTAL-LINE
+063500               AFTER ADVANCING 2 LINES.
+063600           MOVE WS-CONTROL-TOTAL TO RTL2-CONTROL-TOTAL.
+063700           WRITE REPORT-LINE FROM RPT-TOTAL-LINE-2
+063800               AFTER ADVANCING 1 LINE.
+063900           WRITE REPORT-LINE FROM RPT-RECON-LINE
+064000               AFTER ADVANCING 1 LINE.
+064100       4300-EXIT.
+064200           EXIT.
+064300
+064400      *----------------------------------------------------------------*
+064500      * 9999-EXIT - SINGLE PROGRAM EXIT POINT.                         *
+064600      *----------------------------------------------------------------*
+064700       9999-EXIT.
+064800           STOP RUN.
+064900
