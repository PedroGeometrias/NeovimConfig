@@ -0,0 +1,88 @@
+//DAILYJOB JOB (ACCTNO),'DAILY VAR UPDATE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*--------------------------------------------------------------*
+//* DAILYJOB - DAILY VAR MASTER UPDATE JOB STREAM.                *
+//*                                                                *
+//* STEP010  SORTS THE RAW TRANSACTION EXTRACT INTO VAR1 SEQUENCE *
+//*          AHEAD OF THE UPDATE STEP.  THE TRAILER RECORD IS     *
+//*          OMITTED FROM THE SORT (IT DOES NOT CARRY A VAR1 KEY) *
+//*          AND SAVED OFF SEPARATELY SO IT CAN BE CONCATENATED   *
+//*          BACK ONTO THE END OF THE SORTED FILE IN STEP020.     *
+//* STEP020  RUNS THE VAR MASTER UPDATE PROGRAM AGAINST THE SORTED*
+//*          TRANSACTIONS, PRODUCING THE PRINT REPORT, EXCEPTION  *
+//*          FILE, AUDIT TRAIL, EXTRACT FILE, AND UPDATED MASTER  *
+//*          FILE.                                                *
+//* STEP030  BACKS UP THE UPDATED MASTER FILE.  SKIPPED IF STEP020*
+//*          DID NOT COMPLETE CLEANLY.                            *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* DATE       INIT  DESCRIPTION                                  *
+//* ---------- ----  ---------------------------------------------*
+//* 2026-08-08 JHM   ORIGINAL JOB STREAM.                          *
+//* 2026-08-08 JHM   EXCLUDED THE TRAILER RECORD FROM STEP010'S    *
+//*                  SORT AND CONCATENATED IT BACK ON SO IT STAYS  *
+//*                  LAST REGARDLESS OF COLLATING SEQUENCE.  ADDED *
+//*                  XTRCOUT.  FIXED AUDTOUT LRECL AND CKPTFIL     *
+//*                  DISPOSITION TO MATCH THE PROGRAMS' I/O.       *
+//* 2026-08-08 JHM   FIXED STEP020/STEP030 COND PARAMETERS, WHICH   *
+//*                  HAD THE STEP SKIPPED ON SUCCESS AND RUN ON     *
+//*                  FAILURE INSTEAD OF THE OTHER WAY AROUND.       *
+//* 2026-08-08 JHM   MOVED THE TRAILER OMIT FROM THE MAIN SORT      *
+//*                  STATEMENT TO SORTOUT'S OWN OUTFIL, SINCE THE   *
+//*                  MAIN-STATEMENT OMIT DROPPED TRAILER RECORDS    *
+//*                  BEFORE TRLROUT,SAVE EVER SAW THEM, LEAVING     *
+//*                  TRLROUT EMPTY.  CHANGED EXCPOUT AND XTRCOUT TO *
+//*                  DISP=(MOD,CATLG,CATLG) SO A STEP020 ABEND DOES *
+//*                  NOT DELETE RECORDS ALREADY WRITTEN FOR A       *
+//*                  SUBSEQUENT RESTART TO EXTEND.                  *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.VAR.TRANSIN,DISP=SHR
+//SORTOUT  DD DSN=PROD.VAR.TRANSIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//TRLROUT  DD DSN=PROD.VAR.TRANSIN.TRAILER,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(2,10,CH,A)
+  OUTFIL FNAMES=SORTOUT,OMIT=(1,1,CH,EQ,C'T')
+  OUTFIL FNAMES=TRLROUT,SAVE
+/*
+//*
+//STEP020  EXEC PGM=VARUPDT,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=PROD.VAR.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.VAR.TRANSIN.SORTED,DISP=(OLD,DELETE,KEEP)
+//             DD DSN=PROD.VAR.TRANSIN.TRAILER,DISP=(OLD,DELETE,DELETE)
+//RPTOUT   DD SYSOUT=*
+//EXCPOUT  DD DSN=PROD.VAR.EXCPOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//CKPTFIL  DD DSN=PROD.VAR.CKPTFIL,DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//MASTFILE DD DSN=PROD.VAR.MASTFILE,DISP=SHR
+//AUDTOUT  DD DSN=PROD.VAR.AUDTOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//XTRCOUT  DD DSN=PROD.VAR.XTRCOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IDCAMS,COND=(8,GE,STEP020)
+//SYSPRINT DD SYSOUT=*
+//IN1      DD DSN=PROD.VAR.MASTFILE,DISP=SHR
+//OUT1     DD DSN=PROD.VAR.MASTFILE.BACKUP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSIN    DD *
+  REPRO INFILE(IN1) OUTFILE(OUT1)
+/*
