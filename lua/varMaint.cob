@@ -0,0 +1,221 @@
+000100       IDENTIFICATION DIVISION.
+000200
+000300       PROGRAM-ID. VARMAINT.
+000400       AUTHOR. JHM.
+000500       INSTALLATION. DATA PROCESSING.
+000600       DATE-WRITTEN. 2026-08-08.
+000700       DATE-COMPILED.
+000800
+000900      *----------------------------------------------------------------*
+001000      * MODIFICATION HISTORY                                           *
+001100      *----------------------------------------------------------------*
+001200      * DATE       INIT  DESCRIPTION                                   *
+001300      * ---------- ----  --------------------------------------------- *
+001400      * 2026-08-08 JHM   ORIGINAL PROGRAM.  ONLINE MAINTENANCE          *
+001500      *                  TRANSACTION FOR CORRECTING WS-VAR1/WS-VAR2 ON *
+001600      *                  THE MASTER FILE, WRITTEN AS A CONVERSATIONAL   *
+001700      *                  ACCEPT/DISPLAY TRANSACTION.  A TRUE CICS       *
+001800      *                  PSEUDO-CONVERSATIONAL VERSION OF THIS         *
+001900      *                  TRANSACTION WOULD REPLACE THIS ACCEPT/DISPLAY *
+002000      *                  LOOP WITH EXEC CICS RECEIVE MAP/SEND MAP       *
+002100      *                  AGAINST A BMS MAPSET; THAT DIALECT IS NOT      *
+002200      *                  AVAILABLE IN THIS SHOP'S COMPILER, SO THE      *
+002300      *                  SAME LOOKUP/CORRECT/AUDIT LOGIC IS EXPRESSED   *
+002400      *                  HERE AS A BATCH-STYLE TERMINAL TRANSACTION.    *
+002500      *----------------------------------------------------------------*
+002600
+002700       ENVIRONMENT DIVISION.
+002800       CONFIGURATION SECTION.
+002900       SOURCE-COMPUTER. YOUR-MACHINE-TYPE.
+003000       OBJECT-COMPUTER. YOUR-MACHINE-TYPE.
+003100
+003200       INPUT-OUTPUT SECTION.
+003300       FILE-CONTROL.
+003400           SELECT MASTER-FILE ASSIGN TO MASTFILE
+003500               ORGANIZATION IS INDEXED
+003600               ACCESS MODE IS DYNAMIC
+003700               RECORD KEY IS MSTR-VAR1
+003800               FILE STATUS IS WS-MASTER-STATUS.
+003900
+004000           SELECT AUDIT-OUT ASSIGN TO AUDTOUT
+004100               ORGANIZATION IS SEQUENTIAL
+004200               FILE STATUS IS WS-AUDIT-STATUS.
+004300
+004400       DATA DIVISION.
+004500       FILE SECTION.
+004600
+004700      *----------------------------------------------------------------*
+004800      * MASTER-FILE - THE SAME VAR MASTER MAINTAINED BY THE BATCH      *
+004900      * UPDATE PROGRAM.                                                *
+005000      *----------------------------------------------------------------*
+005100       FD  MASTER-FILE.
+005200           COPY MSTRREC.
+005300
+005400      *----------------------------------------------------------------*
+005500      * AUDIT-OUT - THE SAME AUDIT TRAIL WRITTEN BY THE BATCH UPDATE   *
+005600      * PROGRAM, SO ONLINE CORRECTIONS SHOW UP IN ONE HISTORY.         *
+005700      *----------------------------------------------------------------*
+005800       FD  AUDIT-OUT
+005900           RECORDING MODE IS F.
+006000           COPY AUDTREC.
+006100
+006200       WORKING-STORAGE SECTION.
+006300
+006400       77  WS-MASTER-STATUS            PIC X(02).
+006500       77  WS-AUDIT-STATUS             PIC X(02).
+006600       77  WS-DONE-SW                  PIC X(01) VALUE 'N'.
+006700           88  WS-DONE                         VALUE 'Y'.
+006800       77  WS-FOUND-SW                 PIC X(01) VALUE 'N'.
+006900           88  WS-FOUND                       VALUE 'Y'.
+007000       77  WS-VALID-SW                 PIC X(01) VALUE 'Y'.
+007100           88  WS-VALID                        VALUE 'Y'.
+007200       77  WS-VAR1-KEY                 PIC X(10) VALUE SPACES.
+007300       77  WS-NEW-VAR2                 PIC X(05) VALUE SPACES.
+007400       77  WS-NEW-VAR2-NUM REDEFINES WS-NEW-VAR2
+007500                                       PIC 9(05).
+007600       77  WS-OLD-VAR2                 PIC 9(05) VALUE ZERO.
+007700       77  WS-RUN-ID                   PIC X(08) VALUE SPACES.
+007800
+007900       01  WS-TIMESTAMP-WORK.
+008000           05  WS-CURRENT-DATE         PIC 9(08).
+008100           05  WS-CURRENT-TIME         PIC 9(08).
+008200
+008300       PROCEDURE DIVISION.
+008400
+008500      *----------------------------------------------------------------*
+008600      * 0000-MAINLINE                                                  *
+008700      *----------------------------------------------------------------*
+008800       0000-MAINLINE.
+008900           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009000           PERFORM 2000-MAINTENANCE-LOOP THRU 2000-EXIT
+009100               UNTIL WS-DONE.
+009200           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009300           GO TO 9999-EXIT.
+009400
+009500      *----------------------------------------------------------------*
+009600      * 1000-INITIALIZE - OPEN THE MASTER FILE AND AUDIT TRAIL.        *
+009700      *----------------------------------------------------------------*
+009800       1000-INITIALIZE.
+009900           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+010000           ACCEPT WS-CURRENT-TIME FROM TIME.
+010100           MOVE WS-CURRENT-TIME TO WS-RUN-ID.
+010200           OPEN I-O MASTER-FILE.
+010900           IF WS-MASTER-STATUS NOT = '00'
+011000               DISPLAY 'VARMAINT: UNABLE TO OPEN MASTER-FILE, STATUS '
+011100                   WS-MASTER-STATUS
+011200               MOVE 16 TO RETURN-CODE
+011300               GO TO 9999-EXIT
+011400           END-IF.
+011500           OPEN EXTEND AUDIT-OUT.
+011600           IF WS-AUDIT-STATUS NOT = '00'
+011700               DISPLAY 'VARMAINT: UNABLE TO OPEN AUDIT-OUT, STATUS '
+011800                   WS-AUDIT-STATUS
+011900               MOVE 16 TO RETURN-CODE
+012000               GO TO 9999-EXIT
+012100           END-IF.
+012200       1000-EXIT.
+012300           EXIT.
+012400
+012500      *----------------------------------------------------------------*
+012600      * 2000-MAINTENANCE-LOOP - ONE LOOKUP/CORRECT CYCLE.  A BLANK KEY *
+012700      * ENDS THE TRANSACTION.                                          *
+012800      *----------------------------------------------------------------*
+012900       2000-MAINTENANCE-LOOP.
+013000           DISPLAY 'ENTER VAR1 KEY (BLANK TO EXIT): '.
+013100           ACCEPT WS-VAR1-KEY.
+013200           IF WS-VAR1-KEY = SPACES
+013300               MOVE 'Y' TO WS-DONE-SW
+013400               GO TO 2000-EXIT
+013500           END-IF.
+013600           PERFORM 2100-LOOKUP-MASTER-RECORD THRU 2100-EXIT.
+013700           IF WS-FOUND
+013800               PERFORM 2200-ACCEPT-NEW-VAR2 THRU 2200-EXIT
+013900               IF WS-VALID
+014000                   PERFORM 2300-UPDATE-MASTER-RECORD THRU 2300-EXIT
+014100                   PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+014200                   DISPLAY 'RECORD UPDATED.'
+014300               ELSE
+014400                   DISPLAY 'ENTRY REJECTED, WS-VAR2 NOT NUMERIC.'
+014500               END-IF
+014600           ELSE
+014700               DISPLAY 'NO MASTER RECORD FOUND FOR THAT VAR1.'
+014800           END-IF.
+014900       2000-EXIT.
+015000           EXIT.
+015100
+015200      *----------------------------------------------------------------*
+015300      * 2100-LOOKUP-MASTER-RECORD - READ THE MASTER RECORD FOR THE     *
+015400      * ENTERED KEY.                                                   *
+015500      *----------------------------------------------------------------*
+015600       2100-LOOKUP-MASTER-RECORD.
+015700           MOVE 'N'         TO WS-FOUND-SW.
+015800           MOVE WS-VAR1-KEY TO MSTR-VAR1.
+015900           READ MASTER-FILE
+016000               INVALID KEY
+016100                   CONTINUE
+016200               NOT INVALID KEY
+016300                   MOVE 'Y' TO WS-FOUND-SW
+016400                   DISPLAY 'CURRENT WS-VAR2: ' MSTR-VAR2
+016500           END-READ.
+016600       2100-EXIT.
+016700           EXIT.
+016800
+016900      *----------------------------------------------------------------*
+017000      * 2200-ACCEPT-NEW-VAR2 - PROMPT FOR AND EDIT THE REPLACEMENT     *
+017100      * WS-VAR2 VALUE.                                                 *
+017200      *----------------------------------------------------------------*
+017300       2200-ACCEPT-NEW-VAR2.
+017400           MOVE 'Y' TO WS-VALID-SW.
+017500           DISPLAY 'ENTER NEW WS-VAR2: '.
+017600           ACCEPT WS-NEW-VAR2.
+017700           IF WS-NEW-VAR2 NOT NUMERIC
+017800               MOVE 'N' TO WS-VALID-SW
+017900           END-IF.
+018000       2200-EXIT.
+018100           EXIT.
+018200
+018300      *----------------------------------------------------------------*
+018400      * 2300-UPDATE-MASTER-RECORD - REWRITE THE MASTER RECORD WITH THE *
+018500      * CORRECTED WS-VAR2, REMEMBERING THE OLD VALUE FOR THE AUDIT     *
+018600      * TRAIL.                                                         *
+018700      *----------------------------------------------------------------*
+018800       2300-UPDATE-MASTER-RECORD.
+018900           MOVE MSTR-VAR2      TO WS-OLD-VAR2.
+019000           MOVE WS-NEW-VAR2-NUM TO MSTR-VAR2.
+019100           REWRITE MASTER-RECORD.
+019200       2300-EXIT.
+019300           EXIT.
+019400
+019500      *----------------------------------------------------------------*
+019600      * 2500-WRITE-AUDIT-RECORD - LOG THE OLD AND NEW WS-VAR2 FOR THIS *
+019700      * ONLINE CORRECTION, TIMESTAMPED AT THE MOMENT OF THE WRITE SO A *
+019750      * LONG-RUNNING OPERATOR SESSION DOES NOT STAMP EVERY CORRECTION  *
+019760      * WITH THE TIME THE TRANSACTION STARTED.                         *
+019800      *----------------------------------------------------------------*
+019900       2500-WRITE-AUDIT-RECORD.
+019950           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+019960           ACCEPT WS-CURRENT-TIME FROM TIME.
+020000           MOVE WS-TIMESTAMP-WORK TO AUD-TIMESTAMP.
+020100           MOVE WS-RUN-ID         TO AUD-RUN-ID.
+020200           MOVE WS-VAR1-KEY       TO AUD-VAR1.
+020300           MOVE WS-OLD-VAR2       TO AUD-OLD-VAR2.
+020400           MOVE WS-NEW-VAR2-NUM   TO AUD-NEW-VAR2.
+020500           MOVE 'ONLINE'          TO AUD-SOURCE.
+020600           WRITE AUDIT-RECORD.
+020700       2500-EXIT.
+020800           EXIT.
+020900
+021000      *----------------------------------------------------------------*
+021100      * 9000-TERMINATE - CLOSE FILES.                                  *
+021200      *----------------------------------------------------------------*
+021300       9000-TERMINATE.
+021400           CLOSE MASTER-FILE.
+021500           CLOSE AUDIT-OUT.
+021600       9000-EXIT.
+021700           EXIT.
+021800
+021900      *----------------------------------------------------------------*
+022000      * 9999-EXIT - SINGLE PROGRAM EXIT POINT.                         *
+022100      *----------------------------------------------------------------*
+022200       9999-EXIT.
+022300           STOP RUN.
